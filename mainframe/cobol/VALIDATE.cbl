@@ -23,8 +23,34 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT VALIDATION-INPUT ASSIGN TO UT-S-VALJOB.
-           SELECT VALIDATION-OUTPUT ASSIGN TO UT-S-VALOUT.
-           SELECT DB2-FILE ASSIGN TO EXTERNAL DB2CONN.
+      *    Keyed by RESULT-ID so a RESTART/REVALIDATE run can REWRITE
+      *    a record's prior row in place instead of appending a second,
+      *    contradictory one for the same RECORD-ID.
+           SELECT VALIDATION-OUTPUT ASSIGN TO UT-S-VALOUT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESULT-ID
+               FILE STATUS IS WS-VALOUT-FILE-STATUS.
+      *    Keyed by DB2-RESULT-ID - same REWRITE-in-place reasoning as
+      *    VALIDATION-OUTPUT, and it's what makes req005's "queryable
+      *    in DB2 by RECORD-ID" promise actually true.
+           SELECT DB2-FILE ASSIGN TO EXTERNAL DB2CONN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DB2-RESULT-ID
+               FILE STATUS IS WS-DB2-FILE-STATUS.
+           SELECT EXCEPTION-LOG ASSIGN TO UT-S-VALEXCP
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO UT-S-VALCKPT
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+      *    Invalid records are routed here keyed by RECORD-ID so a
+      *    corrected record can be re-read and re-validated on its own,
+      *    without reprocessing the whole nightly batch.
+           SELECT SUSPENSE-FILE ASSIGN TO UT-S-VALSUSP
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SUSP-RECORD-ID
+               FILE STATUS IS WS-SUSP-FILE-STATUS.
        
        DATA DIVISION.
        FILE SECTION.
@@ -33,54 +59,170 @@
            05 RECORD-ID           PIC X(20).
            05 DOMAIN              PIC X(20).
            05 ACCOUNT-DATA        PIC X(500).
+      *    ACCOUNT-DATA laid out per domain - DOMAIN picks which of
+      *    these REDEFINES the Python feed actually populated it with.
+           05 BANKING-REC REDEFINES ACCOUNT-DATA.
+               10 BANK-ACCT-HOLDER    PIC X(100).
+               10 BANK-AGE             PIC 9(3).
+               10 BANK-INCOME          PIC 9(10)V99.
+               10 BANK-CREDIT-SCORE    PIC 9(4).
+               10 BANK-SSN             PIC X(11).
+               10 BANK-ACCT-TYPE       PIC X(20).
+               10 FILLER               PIC X(350).
+           05 HEALTHCARE-REC REDEFINES ACCOUNT-DATA.
+               10 HEALTH-PATIENT-NAME PIC X(100).
+               10 HEALTH-AGE           PIC 9(3).
+               10 HEALTH-BLOOD-GROUP   PIC X(5).
+               10 HEALTH-HEART-RATE    PIC 9(3).
+               10 HEALTH-CHOLESTEROL   PIC 9(3).
+               10 HEALTH-MEDICATION    PIC X(100).
+               10 FILLER               PIC X(286).
+           05 ECOMMERCE-REC REDEFINES ACCOUNT-DATA.
+               10 ECOM-PRODUCT-NAME   PIC X(200).
+               10 ECOM-PRICE          PIC 9(10)V99.
+               10 ECOM-STOCK          PIC 9(9).
+               10 ECOM-RATING         PIC 9V99.
+               10 ECOM-CATEGORY       PIC X(50).
+               10 FILLER               PIC X(226).
+           05 INSURANCE-REC REDEFINES ACCOUNT-DATA.
+               10 INS-POLICY-NUMBER        PIC X(20).
+               10 INS-PREMIUM-AMOUNT       PIC 9(10)V99.
+               10 INS-COVERAGE-TYPE        PIC X(30).
+               10 INS-CLAIM-HISTORY-COUNT  PIC 9(3).
+               10 FILLER                   PIC X(435).
            05 TIMESTAMP           PIC X(26).
-       
+
        FD VALIDATION-OUTPUT.
        01 RESULT-RECORD.
            05 RESULT-ID            PIC X(20).
            05 IS-VALID             PIC 9(1).
            05 VALIDATION-ERRORS    PIC X(500).
            05 QUALITY-SCORE        PIC 9(3)V99.
-       
+
+       FD DB2-FILE.
+       01 DB2-RECORD.
+           05 DB2-RESULT-ID          PIC X(20).
+           05 DB2-IS-VALID           PIC 9(1).
+           05 DB2-VALIDATION-ERRORS  PIC X(500).
+           05 DB2-QUALITY-SCORE      PIC 9(3)V99.
+
+      *    Append-only audit trail of rejected records - retains the
+      *    original RECORD-ID/DOMAIN/TIMESTAMP next to the failure
+      *    reason, since a later REWRITE to VALIDATION-OUTPUT updates
+      *    a rejected record's row in place once it's corrected.
+       FD EXCEPTION-LOG.
+       01 EXCEPTION-RECORD.
+           05 EXCP-RECORD-ID         PIC X(20).
+           05 EXCP-DOMAIN            PIC X(20).
+           05 EXCP-TIMESTAMP         PIC X(26).
+           05 EXCP-VALIDATION-ERRORS PIC X(500).
+
+      *    Checkpoint file - holds the record count reached as of the
+      *    last checkpoint (so a restart can skip past it) plus the
+      *    running totals/breakdown as of that point, so a restart
+      *    resumes the report instead of reporting only its own segment.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-RECORD-COUNT      PIC 9(7).
+           05 CKPT-VALID-COUNT       PIC 9(7).
+           05 CKPT-ERROR-COUNT       PIC 9(7).
+           05 CKPT-BANK-STATS.
+               10 CKPT-BANK-VALID-COUNT        PIC 9(7).
+               10 CKPT-BANK-ERROR-COUNT        PIC 9(7).
+               10 CKPT-BANK-AGE-FAIL-COUNT     PIC 9(7).
+               10 CKPT-BANK-INCOME-FAIL-COUNT  PIC 9(7).
+               10 CKPT-BANK-CREDIT-FAIL-COUNT  PIC 9(7).
+           05 CKPT-HEALTH-STATS.
+               10 CKPT-HEALTH-VALID-COUNT      PIC 9(7).
+               10 CKPT-HEALTH-ERROR-COUNT      PIC 9(7).
+               10 CKPT-HEALTH-AGE-FAIL-COUNT   PIC 9(7).
+               10 CKPT-HEALTH-BLOOD-FAIL-COUNT PIC 9(7).
+               10 CKPT-HEALTH-HRATE-FAIL-COUNT PIC 9(7).
+           05 CKPT-ECOM-STATS.
+               10 CKPT-ECOM-VALID-COUNT        PIC 9(7).
+               10 CKPT-ECOM-ERROR-COUNT        PIC 9(7).
+               10 CKPT-ECOM-PRICE-FAIL-COUNT   PIC 9(7).
+               10 CKPT-ECOM-STOCK-FAIL-COUNT   PIC 9(7).
+               10 CKPT-ECOM-RATING-FAIL-COUNT  PIC 9(7).
+           05 CKPT-INS-STATS.
+               10 CKPT-INS-VALID-COUNT         PIC 9(7).
+               10 CKPT-INS-ERROR-COUNT         PIC 9(7).
+               10 CKPT-INS-PREMIUM-FAIL-COUNT  PIC 9(7).
+               10 CKPT-INS-COVERAGE-FAIL-COUNT PIC 9(7).
+               10 CKPT-INS-CLAIM-FAIL-COUNT    PIC 9(7).
+
+      *    Suspense copy of a rejected record, keyed by RECORD-ID, so
+      *    a correction can be keyed in and re-run through VALIDATE-
+      *    RECORD without regenerating the full upstream feed.
+       FD SUSPENSE-FILE.
+       01 SUSPENSE-RECORD.
+           05 SUSP-RECORD-ID         PIC X(20).
+           05 SUSP-DOMAIN            PIC X(20).
+           05 SUSP-ACCOUNT-DATA      PIC X(500).
+           05 SUSP-TIMESTAMP         PIC X(26).
+           05 SUSP-VALIDATION-ERRORS PIC X(500).
+
        WORKING-STORAGE SECTION.
        01 WS-RECORD-COUNT         PIC 9(7) VALUE 0.
        01 WS-VALID-COUNT          PIC 9(7) VALUE 0.
        01 WS-ERROR-COUNT          PIC 9(7) VALUE 0.
+
+      *    Per-domain / per-rule breakdown for GENERATE-REPORT
+       01 WS-DOMAIN-STATISTICS.
+           05 WS-BANK-STATS.
+               10 WS-BANK-VALID-COUNT         PIC 9(7) VALUE 0.
+               10 WS-BANK-ERROR-COUNT         PIC 9(7) VALUE 0.
+               10 WS-BANK-AGE-FAIL-COUNT      PIC 9(7) VALUE 0.
+               10 WS-BANK-INCOME-FAIL-COUNT   PIC 9(7) VALUE 0.
+               10 WS-BANK-CREDIT-FAIL-COUNT   PIC 9(7) VALUE 0.
+           05 WS-HEALTH-STATS.
+               10 WS-HEALTH-VALID-COUNT       PIC 9(7) VALUE 0.
+               10 WS-HEALTH-ERROR-COUNT       PIC 9(7) VALUE 0.
+               10 WS-HEALTH-AGE-FAIL-COUNT    PIC 9(7) VALUE 0.
+               10 WS-HEALTH-BLOOD-FAIL-COUNT  PIC 9(7) VALUE 0.
+               10 WS-HEALTH-HRATE-FAIL-COUNT  PIC 9(7) VALUE 0.
+           05 WS-ECOM-STATS.
+               10 WS-ECOM-VALID-COUNT         PIC 9(7) VALUE 0.
+               10 WS-ECOM-ERROR-COUNT         PIC 9(7) VALUE 0.
+               10 WS-ECOM-PRICE-FAIL-COUNT    PIC 9(7) VALUE 0.
+               10 WS-ECOM-STOCK-FAIL-COUNT    PIC 9(7) VALUE 0.
+               10 WS-ECOM-RATING-FAIL-COUNT   PIC 9(7) VALUE 0.
+           05 WS-INS-STATS.
+               10 WS-INS-VALID-COUNT          PIC 9(7) VALUE 0.
+               10 WS-INS-ERROR-COUNT          PIC 9(7) VALUE 0.
+               10 WS-INS-PREMIUM-FAIL-COUNT   PIC 9(7) VALUE 0.
+               10 WS-INS-COVERAGE-FAIL-COUNT  PIC 9(7) VALUE 0.
+               10 WS-INS-CLAIM-FAIL-COUNT     PIC 9(7) VALUE 0.
        01 WS-EOF-FLAG             PIC X(1) VALUE 'N'.
+       01 WS-EXCP-FILE-STATUS     PIC XX VALUE '00'.
        01 WS-ERROR-MSG            PIC X(100).
-       01 WS-QUALITY-CALC         PIC 9(3)V99 VALUE 0.
-       
-       01 BANKING-REC.
-           05 BANK-ACCT-HOLDER    PIC X(100).
-           05 BANK-AGE             PIC 9(3).
-           05 BANK-INCOME          PIC 9(10)V99.
-           05 BANK-CREDIT-SCORE    PIC 9(4).
-           05 BANK-SSN             PIC X(11).
-           05 BANK-ACCT-TYPE       PIC X(20).
-       
-       01 HEALTHCARE-REC.
-           05 HEALTH-PATIENT-NAME PIC X(100).
-           05 HEALTH-AGE           PIC 9(3).
-           05 HEALTH-BLOOD-GROUP   PIC X(5).
-           05 HEALTH-HEART-RATE    PIC 9(3).
-           05 HEALTH-CHOLESTEROL   PIC 9(3).
-           05 HEALTH-MEDICATION    PIC X(100).
-       
-       01 ECOMMERCE-REC.
-           05 ECOM-PRODUCT-NAME   PIC X(200).
-           05 ECOM-PRICE          PIC 9(10)V99.
-           05 ECOM-STOCK          PIC 9(9).
-           05 ECOM-RATING         PIC 9V99.
-           05 ECOM-CATEGORY       PIC X(50).
-       
+
+      * ================================================================
+      * CHECKPOINT/RESTART VARIABLES
+      * ================================================================
+       01 WS-RUN-MODE             PIC X(10) VALUE SPACES.
+       01 WS-CKPT-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-RESTART-COUNT        PIC 9(7) VALUE 0.
+       01 WS-SKIP-COUNTER         PIC 9(7) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(7) VALUE 100.
+       01 WS-QUALITY-CALC         PIC S9(3)V99 VALUE 0.
+       01 WS-SUSP-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-SUSP-EOF-FLAG        PIC X VALUE 'N'.
+       01 WS-VALOUT-FILE-STATUS   PIC XX VALUE '00'.
+       01 WS-DB2-FILE-STATUS      PIC XX VALUE '00'.
+
        PROCEDURE DIVISION.
        PROGRAM-EXECUTION.
            PERFORM INITIALIZE-PROGRAM.
-           PERFORM PROCESS-VALIDATIONS.
+           IF WS-RUN-MODE = 'REVALIDATE'
+               PERFORM REVALIDATE-SUSPENSE-RECORDS
+           ELSE
+               PERFORM PROCESS-VALIDATIONS
+           END-IF.
            PERFORM GENERATE-REPORT.
            PERFORM CLOSE-FILES.
            STOP RUN.
-       
+
        INITIALIZE-PROGRAM.
            DISPLAY "VALIDATE Program Starting".
            DISPLAY "Date: " TIMESTAMP.
@@ -88,20 +230,180 @@
            MOVE 0 TO WS-VALID-COUNT.
            MOVE 0 TO WS-ERROR-COUNT.
            MOVE 'N' TO WS-EOF-FLAG.
-           OPEN INPUT VALIDATION-INPUT.
-           OPEN OUTPUT VALIDATION-OUTPUT.
-       
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+
+      *    WRITE-RESULT/WRITE-DB2-RESULT REWRITE in place whenever a
+      *    RECORD-ID is already on file (a RESTART/REVALIDATE revisits
+      *    one on purpose; an ordinary run can too, e.g. an at-least-
+      *    once redelivery off the RabbitMQ feed) - REWRITE is only
+      *    legal in I-O mode, so open I-O on every run, not just
+      *    RESTART/REVALIDATE. Same create-if-missing fallback already
+      *    used for EXCEPTION-LOG/SUSPENSE-FILE.
+           OPEN I-O VALIDATION-OUTPUT.
+           IF WS-VALOUT-FILE-STATUS = '35'
+               OPEN OUTPUT VALIDATION-OUTPUT
+               CLOSE VALIDATION-OUTPUT
+               OPEN I-O VALIDATION-OUTPUT
+           END-IF.
+           OPEN I-O DB2-FILE.
+           IF WS-DB2-FILE-STATUS = '35'
+               OPEN OUTPUT DB2-FILE
+               CLOSE DB2-FILE
+               OPEN I-O DB2-FILE
+           END-IF.
+
+      *    Append to the exception log if it already exists, otherwise
+      *    this is the first run and OUTPUT creates it.
+           OPEN EXTEND EXCEPTION-LOG.
+           IF WS-EXCP-FILE-STATUS = '35'
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF.
+
+           PERFORM OPEN-SUSPENSE-FILE.
+
+      *    A REVALIDATE run only re-reads corrected suspense records -
+      *    it never touches VALIDATION-INPUT or the checkpoint.
+           IF WS-RUN-MODE = 'REVALIDATE'
+               DISPLAY "Re-validation run - processing suspense file"
+           ELSE
+               OPEN INPUT VALIDATION-INPUT
+
+      *        On a RESTART run, read the last checkpoint and skip past
+      *        the records already processed so a mid-run abend doesn't
+      *        cost the whole batch window.
+               IF WS-RUN-MODE = 'RESTART'
+                   PERFORM READ-CHECKPOINT
+                   IF WS-RESTART-COUNT > 0
+                       PERFORM SKIP-PROCESSED-RECORDS
+                       MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    Indexed files have no EXTEND mode - open I-O and, the first
+      *    time the file doesn't exist yet, create it with OUTPUT then
+      *    reopen I-O, same create-if-missing idea as EXCEPTION-LOG.
+       OPEN-SUSPENSE-FILE.
+           OPEN I-O SUSPENSE-FILE.
+           IF WS-SUSP-FILE-STATUS = '35'
+               OPEN OUTPUT SUSPENSE-FILE
+               CLOSE SUSPENSE-FILE
+               OPEN I-O SUSPENSE-FILE
+           END-IF.
+
+      *    Seed WS-RECORD-COUNT's restart position and every running
+      *    total/breakdown counter from the last checkpoint, so
+      *    GENERATE-REPORT after a restart reports the whole batch
+      *    instead of only the post-restart segment.
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+                       MOVE CKPT-VALID-COUNT TO WS-VALID-COUNT
+                       MOVE CKPT-ERROR-COUNT TO WS-ERROR-COUNT
+                       MOVE CKPT-BANK-VALID-COUNT TO WS-BANK-VALID-COUNT
+                       MOVE CKPT-BANK-ERROR-COUNT TO WS-BANK-ERROR-COUNT
+                       MOVE CKPT-BANK-AGE-FAIL-COUNT
+                           TO WS-BANK-AGE-FAIL-COUNT
+                       MOVE CKPT-BANK-INCOME-FAIL-COUNT
+                           TO WS-BANK-INCOME-FAIL-COUNT
+                       MOVE CKPT-BANK-CREDIT-FAIL-COUNT
+                           TO WS-BANK-CREDIT-FAIL-COUNT
+                       MOVE CKPT-HEALTH-VALID-COUNT
+                           TO WS-HEALTH-VALID-COUNT
+                       MOVE CKPT-HEALTH-ERROR-COUNT
+                           TO WS-HEALTH-ERROR-COUNT
+                       MOVE CKPT-HEALTH-AGE-FAIL-COUNT
+                           TO WS-HEALTH-AGE-FAIL-COUNT
+                       MOVE CKPT-HEALTH-BLOOD-FAIL-COUNT
+                           TO WS-HEALTH-BLOOD-FAIL-COUNT
+                       MOVE CKPT-HEALTH-HRATE-FAIL-COUNT
+                           TO WS-HEALTH-HRATE-FAIL-COUNT
+                       MOVE CKPT-ECOM-VALID-COUNT TO WS-ECOM-VALID-COUNT
+                       MOVE CKPT-ECOM-ERROR-COUNT TO WS-ECOM-ERROR-COUNT
+                       MOVE CKPT-ECOM-PRICE-FAIL-COUNT
+                           TO WS-ECOM-PRICE-FAIL-COUNT
+                       MOVE CKPT-ECOM-STOCK-FAIL-COUNT
+                           TO WS-ECOM-STOCK-FAIL-COUNT
+                       MOVE CKPT-ECOM-RATING-FAIL-COUNT
+                           TO WS-ECOM-RATING-FAIL-COUNT
+                       MOVE CKPT-INS-VALID-COUNT TO WS-INS-VALID-COUNT
+                       MOVE CKPT-INS-ERROR-COUNT TO WS-INS-ERROR-COUNT
+                       MOVE CKPT-INS-PREMIUM-FAIL-COUNT
+                           TO WS-INS-PREMIUM-FAIL-COUNT
+                       MOVE CKPT-INS-COVERAGE-FAIL-COUNT
+                           TO WS-INS-COVERAGE-FAIL-COUNT
+                       MOVE CKPT-INS-CLAIM-FAIL-COUNT
+                           TO WS-INS-CLAIM-FAIL-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SKIP-PROCESSED-RECORDS.
+           DISPLAY "Restarting - skipping " WS-RESTART-COUNT
+               " already-processed records".
+           MOVE 0 TO WS-SKIP-COUNTER.
+           PERFORM UNTIL WS-SKIP-COUNTER >= WS-RESTART-COUNT
+                   OR WS-EOF-FLAG = 'Y'
+               READ VALIDATION-INPUT
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END ADD 1 TO WS-SKIP-COUNTER
+               END-READ
+           END-PERFORM.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+           MOVE WS-VALID-COUNT TO CKPT-VALID-COUNT.
+           MOVE WS-ERROR-COUNT TO CKPT-ERROR-COUNT.
+           MOVE WS-BANK-VALID-COUNT TO CKPT-BANK-VALID-COUNT.
+           MOVE WS-BANK-ERROR-COUNT TO CKPT-BANK-ERROR-COUNT.
+           MOVE WS-BANK-AGE-FAIL-COUNT TO CKPT-BANK-AGE-FAIL-COUNT.
+           MOVE WS-BANK-INCOME-FAIL-COUNT
+               TO CKPT-BANK-INCOME-FAIL-COUNT.
+           MOVE WS-BANK-CREDIT-FAIL-COUNT
+               TO CKPT-BANK-CREDIT-FAIL-COUNT.
+           MOVE WS-HEALTH-VALID-COUNT TO CKPT-HEALTH-VALID-COUNT.
+           MOVE WS-HEALTH-ERROR-COUNT TO CKPT-HEALTH-ERROR-COUNT.
+           MOVE WS-HEALTH-AGE-FAIL-COUNT TO CKPT-HEALTH-AGE-FAIL-COUNT.
+           MOVE WS-HEALTH-BLOOD-FAIL-COUNT
+               TO CKPT-HEALTH-BLOOD-FAIL-COUNT.
+           MOVE WS-HEALTH-HRATE-FAIL-COUNT
+               TO CKPT-HEALTH-HRATE-FAIL-COUNT.
+           MOVE WS-ECOM-VALID-COUNT TO CKPT-ECOM-VALID-COUNT.
+           MOVE WS-ECOM-ERROR-COUNT TO CKPT-ECOM-ERROR-COUNT.
+           MOVE WS-ECOM-PRICE-FAIL-COUNT TO CKPT-ECOM-PRICE-FAIL-COUNT.
+           MOVE WS-ECOM-STOCK-FAIL-COUNT TO CKPT-ECOM-STOCK-FAIL-COUNT.
+           MOVE WS-ECOM-RATING-FAIL-COUNT
+               TO CKPT-ECOM-RATING-FAIL-COUNT.
+           MOVE WS-INS-VALID-COUNT TO CKPT-INS-VALID-COUNT.
+           MOVE WS-INS-ERROR-COUNT TO CKPT-INS-ERROR-COUNT.
+           MOVE WS-INS-PREMIUM-FAIL-COUNT TO CKPT-INS-PREMIUM-FAIL-COUNT.
+           MOVE WS-INS-COVERAGE-FAIL-COUNT
+               TO CKPT-INS-COVERAGE-FAIL-COUNT.
+           MOVE WS-INS-CLAIM-FAIL-COUNT TO CKPT-INS-CLAIM-FAIL-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
        PROCESS-VALIDATIONS.
            PERFORM UNTIL WS-EOF-FLAG = 'Y'
-               READ VALIDATION-INPUT 
+               READ VALIDATION-INPUT
                    AT END MOVE 'Y' TO WS-EOF-FLAG
                    NOT AT END
                        PERFORM VALIDATE-RECORD
                        ADD 1 TO WS-RECORD-COUNT
+                       IF FUNCTION MOD(WS-RECORD-COUNT,
+                           WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM.
        
        VALIDATE-RECORD.
+           MOVE RECORD-ID TO RESULT-ID.
       *    Determine domain and validate accordingly
            EVALUATE DOMAIN
                WHEN 'banking'
@@ -110,65 +412,150 @@
                    PERFORM VALIDATE-HEALTHCARE
                WHEN 'ecommerce'
                    PERFORM VALIDATE-ECOMMERCE
+               WHEN 'insurance'
+                   PERFORM VALIDATE-INSURANCE
                WHEN OTHER
                    STRING "Unknown domain: " DOMAIN DELIMITED BY SIZE
                        INTO WS-ERROR-MSG
                    MOVE 0 TO IS-VALID
                    MOVE WS-ERROR-MSG TO VALIDATION-ERRORS
            END-EVALUATE.
-           
+
+           IF IS-VALID = 0
+               PERFORM WRITE-EXCEPTION-LOG
+      *        A REVALIDATE pass reads straight from SUSPENSE-FILE
+      *        already - don't re-route a still-bad record back into
+      *        the same file it just came from.
+               IF WS-RUN-MODE NOT = 'REVALIDATE'
+                   PERFORM WRITE-SUSPENSE-RECORD
+               END-IF
+           END-IF.
+
            PERFORM WRITE-RESULT.
-       
+
+       WRITE-EXCEPTION-LOG.
+           MOVE RECORD-ID TO EXCP-RECORD-ID.
+           MOVE DOMAIN TO EXCP-DOMAIN.
+           MOVE TIMESTAMP TO EXCP-TIMESTAMP.
+           MOVE VALIDATION-ERRORS TO EXCP-VALIDATION-ERRORS.
+           WRITE EXCEPTION-RECORD.
+
+      *    Routes a rejected record to the suspense file keyed by
+      *    RECORD-ID so it can be corrected and re-run later through
+      *    REVALIDATE-SUSPENSE-RECORDS without a full batch rerun.
+       WRITE-SUSPENSE-RECORD.
+           MOVE RECORD-ID TO SUSP-RECORD-ID.
+           MOVE DOMAIN TO SUSP-DOMAIN.
+           MOVE ACCOUNT-DATA TO SUSP-ACCOUNT-DATA.
+           MOVE TIMESTAMP TO SUSP-TIMESTAMP.
+           MOVE VALIDATION-ERRORS TO SUSP-VALIDATION-ERRORS.
+           WRITE SUSPENSE-RECORD
+               INVALID KEY
+                   DISPLAY "Suspense record already on file for "
+                       RECORD-ID
+           END-WRITE.
+
+      *    Re-validation pass: rereads every record still sitting in
+      *    the suspense file (some corrected, some not) and reruns them
+      *    through VALIDATE-RECORD. A record that now passes is removed
+      *    from suspense; one that still fails gets its error text
+      *    refreshed in place.
+       REVALIDATE-SUSPENSE-RECORDS.
+           MOVE 'N' TO WS-SUSP-EOF-FLAG.
+           PERFORM UNTIL WS-SUSP-EOF-FLAG = 'Y'
+               READ SUSPENSE-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-SUSP-EOF-FLAG
+                   NOT AT END
+                       MOVE SUSP-RECORD-ID TO RECORD-ID
+                       MOVE SUSP-DOMAIN TO DOMAIN
+                       MOVE SUSP-ACCOUNT-DATA TO ACCOUNT-DATA
+                       MOVE SUSP-TIMESTAMP TO TIMESTAMP
+                       PERFORM VALIDATE-RECORD
+                       ADD 1 TO WS-RECORD-COUNT
+                       IF IS-VALID = 1
+                           DELETE SUSPENSE-FILE
+                               INVALID KEY
+                                   DISPLAY "Could not remove suspense "
+                                       "record " SUSP-RECORD-ID
+                           END-DELETE
+                       ELSE
+                           MOVE VALIDATION-ERRORS
+                               TO SUSP-VALIDATION-ERRORS
+                           REWRITE SUSPENSE-RECORD
+                               INVALID KEY
+                                   DISPLAY "Could not refresh suspense "
+                                       "record " SUSP-RECORD-ID
+                           END-REWRITE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
        VALIDATE-BANKING.
       *    Banking validation rules
            MOVE 1 TO IS-VALID.
-           
+           MOVE 100 TO WS-QUALITY-CALC.
+
       *    Check age (18-100)
            IF BANK-AGE < 18 OR BANK-AGE > 100
                MOVE 0 TO IS-VALID
-               STRING "Age must be between 18 and 100" 
+               STRING "Age must be between 18 and 100"
                    DELIMITED BY SIZE INTO WS-ERROR-MSG
                MOVE WS-ERROR-MSG TO VALIDATION-ERRORS
+               SUBTRACT 15 FROM WS-QUALITY-CALC
+               ADD 1 TO WS-BANK-AGE-FAIL-COUNT
            END-IF.
-           
+
       *    Check income (>= 0)
            IF BANK-INCOME < 0
                MOVE 0 TO IS-VALID
-               STRING "Income cannot be negative" 
+               STRING "Income cannot be negative"
                    DELIMITED BY SIZE INTO WS-ERROR-MSG
                MOVE WS-ERROR-MSG TO VALIDATION-ERRORS
+               SUBTRACT 10 FROM WS-QUALITY-CALC
+               ADD 1 TO WS-BANK-INCOME-FAIL-COUNT
            END-IF.
-           
+
       *    Check credit score (300-850)
            IF BANK-CREDIT-SCORE < 300 OR BANK-CREDIT-SCORE > 850
                MOVE 0 TO IS-VALID
-               STRING "Credit score must be between 300 and 850" 
+               STRING "Credit score must be between 300 and 850"
                    DELIMITED BY SIZE INTO WS-ERROR-MSG
                MOVE WS-ERROR-MSG TO VALIDATION-ERRORS
+               SUBTRACT 15 FROM WS-QUALITY-CALC
+               ADD 1 TO WS-BANK-CREDIT-FAIL-COUNT
+           END-IF.
+
+      *    Calculate quality score - deduct points per rule violated,
+      *    floor at zero so a record failing all rules doesn't go
+      *    negative
+           IF WS-QUALITY-CALC < 0
+               MOVE 0 TO WS-QUALITY-CALC
            END-IF.
-           
-      *    Calculate quality score
-           MOVE 90 TO WS-QUALITY-CALC.
            MOVE WS-QUALITY-CALC TO QUALITY-SCORE.
-           
+
            IF IS-VALID = 1
                ADD 1 TO WS-VALID-COUNT
+               ADD 1 TO WS-BANK-VALID-COUNT
            ELSE
                ADD 1 TO WS-ERROR-COUNT
+               ADD 1 TO WS-BANK-ERROR-COUNT
            END-IF.
-       
+
        VALIDATE-HEALTHCARE.
       *    Healthcare validation rules
            MOVE 1 TO IS-VALID.
-           
+           MOVE 100 TO WS-QUALITY-CALC.
+
       *    Check age (0-150)
            IF HEALTH-AGE < 0 OR HEALTH-AGE > 150
                MOVE 0 TO IS-VALID
-               STRING "Age must be between 0 and 150" 
+               STRING "Age must be between 0 and 150"
                    DELIMITED BY SIZE INTO WS-ERROR-MSG
                MOVE WS-ERROR-MSG TO VALIDATION-ERRORS
+               SUBTRACT 15 FROM WS-QUALITY-CALC
+               ADD 1 TO WS-HEALTH-AGE-FAIL-COUNT
            END-IF.
-           
+
       *    Check blood group
            EVALUATE HEALTH-BLOOD-GROUP
                WHEN 'A+'
@@ -182,68 +569,173 @@
                    CONTINUE
                WHEN OTHER
                    MOVE 0 TO IS-VALID
-                   STRING "Invalid blood group: " HEALTH-BLOOD-GROUP 
+                   STRING "Invalid blood group: " HEALTH-BLOOD-GROUP
                        DELIMITED BY SIZE INTO WS-ERROR-MSG
                    MOVE WS-ERROR-MSG TO VALIDATION-ERRORS
+                   SUBTRACT 10 FROM WS-QUALITY-CALC
+                   ADD 1 TO WS-HEALTH-BLOOD-FAIL-COUNT
            END-EVALUATE.
-           
+
       *    Check heart rate (40-200)
            IF HEALTH-HEART-RATE < 40 OR HEALTH-HEART-RATE > 200
                MOVE 0 TO IS-VALID
-               STRING "Heart rate must be between 40 and 200 BPM" 
+               STRING "Heart rate must be between 40 and 200 BPM"
                    DELIMITED BY SIZE INTO WS-ERROR-MSG
                MOVE WS-ERROR-MSG TO VALIDATION-ERRORS
+               SUBTRACT 15 FROM WS-QUALITY-CALC
+               ADD 1 TO WS-HEALTH-HRATE-FAIL-COUNT
+           END-IF.
+
+      *    Calculate quality score - deduct points per rule violated,
+      *    floor at zero so a record failing all rules doesn't go
+      *    negative
+           IF WS-QUALITY-CALC < 0
+               MOVE 0 TO WS-QUALITY-CALC
            END-IF.
-           
-           MOVE 85 TO WS-QUALITY-CALC.
            MOVE WS-QUALITY-CALC TO QUALITY-SCORE.
-           
+
            IF IS-VALID = 1
                ADD 1 TO WS-VALID-COUNT
+               ADD 1 TO WS-HEALTH-VALID-COUNT
            ELSE
                ADD 1 TO WS-ERROR-COUNT
+               ADD 1 TO WS-HEALTH-ERROR-COUNT
            END-IF.
-       
+
        VALIDATE-ECOMMERCE.
       *    E-commerce validation rules
            MOVE 1 TO IS-VALID.
-           
+           MOVE 100 TO WS-QUALITY-CALC.
+
       *    Check price (> 0)
            IF ECOM-PRICE <= 0
                MOVE 0 TO IS-VALID
-               STRING "Price must be greater than 0" 
+               STRING "Price must be greater than 0"
                    DELIMITED BY SIZE INTO WS-ERROR-MSG
                MOVE WS-ERROR-MSG TO VALIDATION-ERRORS
+               SUBTRACT 15 FROM WS-QUALITY-CALC
+               ADD 1 TO WS-ECOM-PRICE-FAIL-COUNT
            END-IF.
-           
+
       *    Check stock (>= 0)
            IF ECOM-STOCK < 0
                MOVE 0 TO IS-VALID
-               STRING "Stock cannot be negative" 
+               STRING "Stock cannot be negative"
                    DELIMITED BY SIZE INTO WS-ERROR-MSG
                MOVE WS-ERROR-MSG TO VALIDATION-ERRORS
+               SUBTRACT 10 FROM WS-QUALITY-CALC
+               ADD 1 TO WS-ECOM-STOCK-FAIL-COUNT
            END-IF.
-           
+
       *    Check rating (1-5)
            IF ECOM-RATING < 1 OR ECOM-RATING > 5
                MOVE 0 TO IS-VALID
-               STRING "Rating must be between 1 and 5" 
+               STRING "Rating must be between 1 and 5"
                    DELIMITED BY SIZE INTO WS-ERROR-MSG
                MOVE WS-ERROR-MSG TO VALIDATION-ERRORS
+               SUBTRACT 10 FROM WS-QUALITY-CALC
+               ADD 1 TO WS-ECOM-RATING-FAIL-COUNT
+           END-IF.
+
+      *    Calculate quality score - deduct points per rule violated,
+      *    floor at zero so a record failing all rules doesn't go
+      *    negative
+           IF WS-QUALITY-CALC < 0
+               MOVE 0 TO WS-QUALITY-CALC
            END-IF.
-           
-           MOVE 88 TO WS-QUALITY-CALC.
            MOVE WS-QUALITY-CALC TO QUALITY-SCORE.
-           
+
            IF IS-VALID = 1
                ADD 1 TO WS-VALID-COUNT
+               ADD 1 TO WS-ECOM-VALID-COUNT
            ELSE
                ADD 1 TO WS-ERROR-COUNT
+               ADD 1 TO WS-ECOM-ERROR-COUNT
            END-IF.
-       
+
+       VALIDATE-INSURANCE.
+      *    Insurance validation rules
+           MOVE 1 TO IS-VALID.
+           MOVE 100 TO WS-QUALITY-CALC.
+
+      *    Check premium amount (> 0)
+           IF INS-PREMIUM-AMOUNT <= 0
+               MOVE 0 TO IS-VALID
+               STRING "Premium amount must be greater than 0"
+                   DELIMITED BY SIZE INTO WS-ERROR-MSG
+               MOVE WS-ERROR-MSG TO VALIDATION-ERRORS
+               SUBTRACT 15 FROM WS-QUALITY-CALC
+               ADD 1 TO WS-INS-PREMIUM-FAIL-COUNT
+           END-IF.
+
+      *    Check coverage type
+           EVALUATE INS-COVERAGE-TYPE
+               WHEN 'LIFE'
+               WHEN 'HEALTH'
+               WHEN 'AUTO'
+               WHEN 'HOME'
+               WHEN 'TRAVEL'
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 0 TO IS-VALID
+                   STRING "Invalid coverage type: " INS-COVERAGE-TYPE
+                       DELIMITED BY SIZE INTO WS-ERROR-MSG
+                   MOVE WS-ERROR-MSG TO VALIDATION-ERRORS
+                   SUBTRACT 10 FROM WS-QUALITY-CALC
+                   ADD 1 TO WS-INS-COVERAGE-FAIL-COUNT
+           END-EVALUATE.
+
+      *    Check claim history count (0-50)
+           IF INS-CLAIM-HISTORY-COUNT > 50
+               MOVE 0 TO IS-VALID
+               STRING "Claim history count cannot exceed 50"
+                   DELIMITED BY SIZE INTO WS-ERROR-MSG
+               MOVE WS-ERROR-MSG TO VALIDATION-ERRORS
+               SUBTRACT 15 FROM WS-QUALITY-CALC
+               ADD 1 TO WS-INS-CLAIM-FAIL-COUNT
+           END-IF.
+
+      *    Calculate quality score - deduct points per rule violated,
+      *    floor at zero so a record failing all rules doesn't go
+      *    negative
+           IF WS-QUALITY-CALC < 0
+               MOVE 0 TO WS-QUALITY-CALC
+           END-IF.
+           MOVE WS-QUALITY-CALC TO QUALITY-SCORE.
+
+           IF IS-VALID = 1
+               ADD 1 TO WS-VALID-COUNT
+               ADD 1 TO WS-INS-VALID-COUNT
+           ELSE
+               ADD 1 TO WS-ERROR-COUNT
+               ADD 1 TO WS-INS-ERROR-COUNT
+           END-IF.
+
+      *    A RESTART/REVALIDATE run can revisit a RECORD-ID already on
+      *    file (REVALIDATE always does; RESTART does for the handful
+      *    of records between the last checkpoint and the abend) - in
+      *    that case REWRITE its row in place instead of appending a
+      *    second, contradictory one for the same key.
        WRITE-RESULT.
-           WRITE RESULT-RECORD.
-       
+           WRITE RESULT-RECORD
+               INVALID KEY
+                   REWRITE RESULT-RECORD
+           END-WRITE.
+           PERFORM WRITE-DB2-RESULT.
+
+      *    Persist the same result to DB2 so the reporting team can
+      *    query validation results by RECORD-ID, as the program
+      *    banner has always promised.
+       WRITE-DB2-RESULT.
+           MOVE RESULT-ID TO DB2-RESULT-ID.
+           MOVE IS-VALID TO DB2-IS-VALID.
+           MOVE VALIDATION-ERRORS TO DB2-VALIDATION-ERRORS.
+           MOVE QUALITY-SCORE TO DB2-QUALITY-SCORE.
+           WRITE DB2-RECORD
+               INVALID KEY
+                   REWRITE DB2-RECORD
+           END-WRITE.
+
        GENERATE-REPORT.
            DISPLAY "".
            DISPLAY "==========================================".
@@ -253,8 +745,54 @@
            DISPLAY "Valid Records:              " WS-VALID-COUNT.
            DISPLAY "Invalid Records:            " WS-ERROR-COUNT.
            DISPLAY "==========================================".
+           DISPLAY "BANKING".
+           DISPLAY "  Valid:                    " WS-BANK-VALID-COUNT.
+           DISPLAY "  Invalid:                  " WS-BANK-ERROR-COUNT.
+           DISPLAY "  Age range failures:       "
+               WS-BANK-AGE-FAIL-COUNT.
+           DISPLAY "  Negative income failures: "
+               WS-BANK-INCOME-FAIL-COUNT.
+           DISPLAY "  Credit score failures:    "
+               WS-BANK-CREDIT-FAIL-COUNT.
+           DISPLAY "------------------------------------------".
+           DISPLAY "HEALTHCARE".
+           DISPLAY "  Valid:                    " WS-HEALTH-VALID-COUNT.
+           DISPLAY "  Invalid:                  " WS-HEALTH-ERROR-COUNT.
+           DISPLAY "  Age range failures:       "
+               WS-HEALTH-AGE-FAIL-COUNT.
+           DISPLAY "  Blood group failures:     "
+               WS-HEALTH-BLOOD-FAIL-COUNT.
+           DISPLAY "  Heart rate failures:      "
+               WS-HEALTH-HRATE-FAIL-COUNT.
+           DISPLAY "------------------------------------------".
+           DISPLAY "ECOMMERCE".
+           DISPLAY "  Valid:                    " WS-ECOM-VALID-COUNT.
+           DISPLAY "  Invalid:                  " WS-ECOM-ERROR-COUNT.
+           DISPLAY "  Price failures:           "
+               WS-ECOM-PRICE-FAIL-COUNT.
+           DISPLAY "  Stock failures:           "
+               WS-ECOM-STOCK-FAIL-COUNT.
+           DISPLAY "  Rating failures:          "
+               WS-ECOM-RATING-FAIL-COUNT.
+           DISPLAY "------------------------------------------".
+           DISPLAY "INSURANCE".
+           DISPLAY "  Valid:                    " WS-INS-VALID-COUNT.
+           DISPLAY "  Invalid:                  " WS-INS-ERROR-COUNT.
+           DISPLAY "  Premium amount failures:  "
+               WS-INS-PREMIUM-FAIL-COUNT.
+           DISPLAY "  Coverage type failures:   "
+               WS-INS-COVERAGE-FAIL-COUNT.
+           DISPLAY "  Claim history failures:   "
+               WS-INS-CLAIM-FAIL-COUNT.
+           DISPLAY "==========================================".
        
        CLOSE-FILES.
-           CLOSE VALIDATION-INPUT.
+           IF WS-RUN-MODE NOT = 'REVALIDATE'
+               PERFORM WRITE-CHECKPOINT
+               CLOSE VALIDATION-INPUT
+           END-IF.
            CLOSE VALIDATION-OUTPUT.
+           CLOSE DB2-FILE.
+           CLOSE EXCEPTION-LOG.
+           CLOSE SUSPENSE-FILE.
            DISPLAY "Program terminated successfully".
