@@ -37,14 +37,56 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
       * No special configuration required for this program
-       
+
        INPUT-OUTPUT SECTION.
-      * No file I/O required - accepts inline parameters
-       
+      * Batch mode reads a stack of AGE/INCOME pairs instead of a
+      * single interactive ACCEPT - see BATCH-PROCESS-RECORDS.
+       FILE-CONTROL.
+           SELECT BATCH-INPUT-FILE ASSIGN TO UT-S-BANKBAT.
+           SELECT BATCH-OUTPUT-FILE ASSIGN TO UT-S-BANKOUT.
+      *    Business-rule thresholds read at startup so compliance can
+      *    change them without a recompile - see READ-THRESHOLDS.
+           SELECT PARAMETER-FILE ASSIGN TO UT-S-BANKPARM
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+      *    Persists a copy of every single-customer run's detail,
+      *    status and error messages so they can be retrieved after the
+      *    terminal scrollback is gone - see WRITE-RESULT-REPORT.
+           SELECT RESULT-OUTPUT-FILE ASSIGN TO UT-S-BANKRPT
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-      * No files are used in this program
-       
+       FD BATCH-INPUT-FILE.
+       01 BATCH-INPUT-RECORD.
+           05 BATCH-AGE               PIC 9(3).
+           05 BATCH-INCOME            PIC 9(10)V99.
+
+       FD BATCH-OUTPUT-FILE.
+       01 BATCH-OUTPUT-RECORD.
+           05 BOUT-AGE                PIC Z(2)9.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 BOUT-INCOME             PIC Z(9)9.99.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 BOUT-STATUS             PIC X(10).
+
+       FD PARAMETER-FILE.
+       01 PARM-RECORD.
+           05 PARM-MIN-AGE            PIC 9(3).
+           05 PARM-MAX-AGE            PIC 9(3).
+           05 PARM-MIN-INCOME         PIC 9(10)V99.
+
+       FD RESULT-OUTPUT-FILE.
+       01 RESULT-OUTPUT-RECORD.
+           05 ROUT-TIMESTAMP          PIC X(26).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 ROUT-STATUS             PIC X(10).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 ROUT-DETAIL             PIC X(100).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 ROUT-AGE-ERROR          PIC X(100).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 ROUT-INCOME-ERROR       PIC X(100).
+
        WORKING-STORAGE SECTION.
       
       * ================================================================
@@ -86,6 +128,9 @@
            05 WS-DETAIL-MESSAGE       PIC X(500) VALUE SPACES.
            05 WS-FORMATTED-AGE        PIC Z(2)9.
            05 WS-FORMATTED-INCOME     PIC Z(9)9.99.
+           05 WS-FORMATTED-MIN-AGE    PIC Z(2)9.
+           05 WS-FORMATTED-MAX-AGE    PIC Z(2)9.
+           05 WS-FORMATTED-MIN-INCOME PIC Z(9)9.99.
        
       * ================================================================
       * PROGRAM CONTROL VARIABLES
@@ -93,17 +138,54 @@
        01 WS-PROGRAM-CONTROL.
            05 WS-TIMESTAMP            PIC X(26) VALUE SPACES.
            05 WS-PROGRAM-STATUS       PIC X(1) VALUE 'Y'.
-       
+           05 WS-RUN-MODE             PIC X(10) VALUE SPACES.
+
+      * ================================================================
+      * BATCH MODE VARIABLES - Used when processing a stack of
+      * AGE/INCOME pairs from BATCH-INPUT-FILE instead of ACCEPT
+      * ================================================================
+       01 WS-BATCH-CONTROL.
+           05 WS-BATCH-EOF-FLAG       PIC X(1) VALUE 'N'.
+           05 WS-BATCH-PASSED-COUNT   PIC 9(7) VALUE 0.
+           05 WS-BATCH-FAILED-COUNT   PIC 9(7) VALUE 0.
+
+      * ================================================================
+      * PARAMETER FILE VARIABLES - Used to externalize MIN-AGE/MAX-AGE/
+      * MIN-INCOME so operations can change them without a recompile
+      * ================================================================
+       01 WS-PARM-FILE-STATUS     PIC XX VALUE '00'.
+
+      * ================================================================
+      * RESULT REPORT FILE VARIABLES - Used to persist each run's
+      * validation results instead of letting them vanish with the
+      * terminal scrollback
+      * ================================================================
+       01 WS-RPT-FILE-STATUS      PIC XX VALUE '00'.
+       01 WS-CURRENT-DATE-TIME.
+           05 WS-CDT-YYYY             PIC X(4).
+           05 WS-CDT-MM               PIC X(2).
+           05 WS-CDT-DD               PIC X(2).
+           05 WS-CDT-HH               PIC X(2).
+           05 WS-CDT-MIN              PIC X(2).
+           05 WS-CDT-SS               PIC X(2).
+           05 FILLER                  PIC X(7).
+
        PROCEDURE DIVISION.
-       
+
       * ================================================================
       * MAIN PROGRAM FLOW
       * ================================================================
        PROGRAM-START.
+           PERFORM READ-THRESHOLDS.
            PERFORM DISPLAY-PROGRAM-HEADER.
-           PERFORM GET-INPUT-DATA.
-           PERFORM VALIDATE-BANKING-DATA.
-           PERFORM DISPLAY-VALIDATION-RESULTS.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+           IF WS-RUN-MODE = 'BATCH'
+               PERFORM BATCH-PROCESS-RECORDS
+           ELSE
+               PERFORM GET-INPUT-DATA
+               PERFORM VALIDATE-BANKING-DATA
+               PERFORM DISPLAY-VALIDATION-RESULTS
+           END-IF.
            PERFORM PROGRAM-TERMINATION.
            STOP RUN.
        
@@ -112,26 +194,51 @@
       * Purpose: Display program title and initialization message
       * ================================================================
        DISPLAY-PROGRAM-HEADER.
-           DISPLAY "====================================================".
+           MOVE MIN-AGE TO WS-FORMATTED-MIN-AGE.
+           MOVE MAX-AGE TO WS-FORMATTED-MAX-AGE.
+           MOVE MIN-INCOME TO WS-FORMATTED-MIN-INCOME.
+           DISPLAY "==================================================".
            DISPLAY "BANKING VALIDATOR - Data Validation Program".
            DISPLAY "Version: 2.0.0 (Phase 7)".
            DISPLAY "Date: April 12, 2026".
-           DISPLAY "====================================================".
+           DISPLAY "==================================================".
            DISPLAY " ".
            DISPLAY "Program initialized successfully".
-           DISPLAY "Maximum Age Allowed: 65 years".
-           DISPLAY "Minimum Age Required: 18 years".
-           DISPLAY "Minimum Income Required: $0.01".
+           DISPLAY "Maximum Age Allowed: " WS-FORMATTED-MAX-AGE
+               " years".
+           DISPLAY "Minimum Age Required: " WS-FORMATTED-MIN-AGE
+               " years".
+           DISPLAY "Minimum Income Required: $"
+               WS-FORMATTED-MIN-INCOME.
            DISPLAY " ".
-       
+
+      * ================================================================
+      * SECTION: READ-THRESHOLDS
+      * Purpose: Load MIN-AGE/MAX-AGE/MIN-INCOME from the parameter
+      *          file so compliance can change them without a
+      *          recompile. Falls back to the compiled-in defaults
+      *          (18/65/0) if no parameter file is supplied.
+      * ================================================================
+       READ-THRESHOLDS.
+           OPEN INPUT PARAMETER-FILE.
+           IF WS-PARM-FILE-STATUS = '00'
+               READ PARAMETER-FILE
+                   NOT AT END
+                       MOVE PARM-MIN-AGE TO MIN-AGE
+                       MOVE PARM-MAX-AGE TO MAX-AGE
+                       MOVE PARM-MIN-INCOME TO MIN-INCOME
+               END-READ
+               CLOSE PARAMETER-FILE
+           END-IF.
+
       * ================================================================
       * SECTION: GET-INPUT-DATA
       * Purpose: Accept AGE and INCOME from user input
       * ================================================================
        GET-INPUT-DATA.
-           DISPLAY "====================================================".
+           DISPLAY "==================================================".
            DISPLAY "Enter Customer Information:".
-           DISPLAY "====================================================".
+           DISPLAY "==================================================".
            
       *    Prompt and accept age
            DISPLAY "Enter Customer Age (18-65): " 
@@ -144,22 +251,100 @@
            ACCEPT WS-CUSTOMER-INCOME.
            
            DISPLAY " ".
-       
+
+      * ================================================================
+      * SECTION: BATCH-PROCESS-RECORDS
+      * Purpose: Loop PROGRAM-START's validation logic over every
+      *          AGE/INCOME pair in BATCH-INPUT-FILE instead of making
+      *          an operator type each one in at a terminal.
+      * ================================================================
+       BATCH-PROCESS-RECORDS.
+           DISPLAY "==================================================".
+           DISPLAY "BATCH MODE - Processing Customer Applications".
+           DISPLAY "==================================================".
+           DISPLAY " ".
+
+           OPEN INPUT BATCH-INPUT-FILE.
+           OPEN OUTPUT BATCH-OUTPUT-FILE.
+           MOVE 'N' TO WS-BATCH-EOF-FLAG.
+           MOVE 0 TO WS-BATCH-PASSED-COUNT.
+           MOVE 0 TO WS-BATCH-FAILED-COUNT.
+
+           PERFORM UNTIL WS-BATCH-EOF-FLAG = 'Y'
+               READ BATCH-INPUT-FILE
+                   AT END MOVE 'Y' TO WS-BATCH-EOF-FLAG
+                   NOT AT END
+                       MOVE BATCH-AGE TO WS-CUSTOMER-AGE
+                       MOVE BATCH-INCOME TO WS-CUSTOMER-INCOME
+                       PERFORM VALIDATE-BANKING-DATA
+                       PERFORM WRITE-BATCH-RESULT
+                       IF VALIDATION-VALID
+                           ADD 1 TO WS-BATCH-PASSED-COUNT
+                       ELSE
+                           ADD 1 TO WS-BATCH-FAILED-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE BATCH-INPUT-FILE.
+           CLOSE BATCH-OUTPUT-FILE.
+
+           PERFORM DISPLAY-BATCH-SUMMARY.
+
+      * ================================================================
+      * SECTION: WRITE-BATCH-RESULT
+      * Purpose: Write one VALID/INVALID line per batch record
+      * ================================================================
+       WRITE-BATCH-RESULT.
+           MOVE WS-CUSTOMER-AGE TO BOUT-AGE.
+           MOVE WS-CUSTOMER-INCOME TO BOUT-INCOME.
+           MOVE WS-VALIDATION-STATUS TO BOUT-STATUS.
+           WRITE BATCH-OUTPUT-RECORD.
+
+      * ================================================================
+      * SECTION: DISPLAY-BATCH-SUMMARY
+      * Purpose: Display rolled-up PASSED/FAILED counts for the batch
+      * ================================================================
+       DISPLAY-BATCH-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "==================================================".
+           DISPLAY "BATCH SUMMARY".
+           DISPLAY "==================================================".
+           DISPLAY "Applications Passed:        " WS-BATCH-PASSED-COUNT.
+           DISPLAY "Applications Failed:        " WS-BATCH-FAILED-COUNT.
+           DISPLAY "==================================================".
+           DISPLAY " ".
+
       * ================================================================
       * SECTION: VALIDATE-BANKING-DATA
       * Purpose: Perform all validation checks against business rules
       * ================================================================
        VALIDATE-BANKING-DATA.
-           DISPLAY "====================================================".
-           DISPLAY "Performing Validation Checks...".
-           DISPLAY "====================================================".
-           DISPLAY " ".
-           
+      *    Batch mode runs this once per record in a stack of
+      *    applications - skip the interactive commentary so a nightly
+      *    run doesn't flood SYSOUT with per-record rule-by-rule chatter.
+           IF WS-RUN-MODE NOT = 'BATCH'
+           DISPLAY "=================================================="
+           DISPLAY "Performing Validation Checks..."
+           DISPLAY "=================================================="
+           DISPLAY " "
+           END-IF.
+
       *    Initialize validation status to VALID (optimistic approach)
            MOVE 'VALID' TO WS-VALIDATION-STATUS.
            MOVE 0 TO WS-ERROR-COUNT.
            MOVE SPACES TO WS-ERROR-MESSAGE.
-           
+
+      *    Batch mode runs this once per record - reset the per-rule
+      *    flags here rather than in each rule's ELSE branch, since
+      *    CHECK-MINIMUM-AGE and CHECK-MAXIMUM-AGE share WS-AGE-VALID
+      *    and an ELSE-branch reset in one would erase a failure the
+      *    other just set for the same record.
+           MOVE 'Y' TO WS-AGE-VALID.
+           MOVE SPACES TO WS-AGE-ERROR.
+           MOVE 'Y' TO WS-INCOME-VALID.
+           MOVE SPACES TO WS-INCOME-ERROR.
+
       *    Rule 1: Check minimum age (18 years)
            PERFORM CHECK-MINIMUM-AGE.
            
@@ -178,21 +363,29 @@
       * Business Rule: Age must not be less than 18
       * ================================================================
        CHECK-MINIMUM-AGE.
-           DISPLAY "Checking Rule 1: Minimum Age (18 years)".
-           
+           IF WS-RUN-MODE NOT = 'BATCH'
+               DISPLAY "Checking Rule 1: Minimum Age (18 years)"
+           END-IF.
+
            IF WS-CUSTOMER-AGE < MIN-AGE
                MOVE 'N' TO WS-AGE-VALID
                MOVE 'INVALID' TO WS-VALIDATION-STATUS
-               STRING "Age must be at least " MIN-AGE " (actual: " 
+               STRING "Age must be at least " MIN-AGE " (actual: "
                    WS-CUSTOMER-AGE ")"
                    DELIMITED BY SIZE INTO WS-AGE-ERROR
-               DISPLAY "  ✗ FAILED - " WS-AGE-ERROR
+               IF WS-RUN-MODE NOT = 'BATCH'
+                   DISPLAY "  ✗ FAILED - " WS-AGE-ERROR
+               END-IF
                ADD 1 TO WS-ERROR-COUNT
            ELSE
-               DISPLAY "  ✓ PASSED - Age is valid (>= 18)"
+               IF WS-RUN-MODE NOT = 'BATCH'
+                   DISPLAY "  ✓ PASSED - Age is valid (>= 18)"
+               END-IF
+           END-IF.
+
+           IF WS-RUN-MODE NOT = 'BATCH'
+               DISPLAY " "
            END-IF.
-           
-           DISPLAY " ".
        
       * ================================================================
       * SECTION: CHECK-MAXIMUM-AGE
@@ -200,21 +393,29 @@
       * Business Rule: Age must not exceed 65
       * ================================================================
        CHECK-MAXIMUM-AGE.
-           DISPLAY "Checking Rule 2: Maximum Age (65 years)".
-           
+           IF WS-RUN-MODE NOT = 'BATCH'
+               DISPLAY "Checking Rule 2: Maximum Age (65 years)"
+           END-IF.
+
            IF WS-CUSTOMER-AGE > MAX-AGE
                MOVE 'N' TO WS-AGE-VALID
                MOVE 'INVALID' TO WS-VALIDATION-STATUS
-               STRING "Age must not exceed " MAX-AGE " (actual: " 
+               STRING "Age must not exceed " MAX-AGE " (actual: "
                    WS-CUSTOMER-AGE ")"
                    DELIMITED BY SIZE INTO WS-AGE-ERROR
-               DISPLAY "  ✗ FAILED - " WS-AGE-ERROR
+               IF WS-RUN-MODE NOT = 'BATCH'
+                   DISPLAY "  ✗ FAILED - " WS-AGE-ERROR
+               END-IF
                ADD 1 TO WS-ERROR-COUNT
            ELSE
-               DISPLAY "  ✓ PASSED - Age is within range (<= 65)"
+               IF WS-RUN-MODE NOT = 'BATCH'
+                   DISPLAY "  ✓ PASSED - Age is within range (<= 65)"
+               END-IF
+           END-IF.
+
+           IF WS-RUN-MODE NOT = 'BATCH'
+               DISPLAY " "
            END-IF.
-           
-           DISPLAY " ".
        
       * ================================================================
       * SECTION: CHECK-INCOME-POSITIVE
@@ -222,21 +423,29 @@
       * Business Rule: Income must be positive value
       * ================================================================
        CHECK-INCOME-POSITIVE.
-           DISPLAY "Checking Rule 3: Income Amount (> $0.00)".
-           
+           IF WS-RUN-MODE NOT = 'BATCH'
+               DISPLAY "Checking Rule 3: Income Amount (> $0.00)"
+           END-IF.
+
            IF WS-CUSTOMER-INCOME <= MIN-INCOME
                MOVE 'N' TO WS-INCOME-VALID
                MOVE 'INVALID' TO WS-VALIDATION-STATUS
-               STRING "Income must be greater than $0.00 (actual: $" 
+               STRING "Income must be greater than $0.00 (actual: $"
                    WS-CUSTOMER-INCOME ")"
                    DELIMITED BY SIZE INTO WS-INCOME-ERROR
-               DISPLAY "  ✗ FAILED - " WS-INCOME-ERROR
+               IF WS-RUN-MODE NOT = 'BATCH'
+                   DISPLAY "  ✗ FAILED - " WS-INCOME-ERROR
+               END-IF
                ADD 1 TO WS-ERROR-COUNT
            ELSE
-               DISPLAY "  ✓ PASSED - Income is positive (> $0.00)"
+               IF WS-RUN-MODE NOT = 'BATCH'
+                   DISPLAY "  ✓ PASSED - Income is positive (> $0.00)"
+               END-IF
+           END-IF.
+
+           IF WS-RUN-MODE NOT = 'BATCH'
+               DISPLAY " "
            END-IF.
-           
-           DISPLAY " ".
        
       * ================================================================
       * SECTION: BUILD-VALIDATION-MESSAGE
@@ -255,9 +464,9 @@
       * Purpose: Display final validation status and summary
       * ================================================================
        DISPLAY-VALIDATION-RESULTS.
-           DISPLAY "====================================================".
+           DISPLAY "==================================================".
            DISPLAY "VALIDATION RESULTS".
-           DISPLAY "====================================================".
+           DISPLAY "==================================================".
            DISPLAY " ".
            
       *    Display customer information
@@ -274,7 +483,7 @@
                DISPLAY "  This customer profile is APPROVED for banking"
                DISPLAY "  services."
            ELSE
-               DISPLAY "✗ Validation FAILED - See details below:".
+               DISPLAY "✗ Validation FAILED - See details below:"
                DISPLAY " "
                DISPLAY "Error Summary:"
                DISPLAY "  Total Errors Found: " WS-ERROR-COUNT
@@ -295,15 +504,60 @@
                DISPLAY "  Recommendation: Please verify customer"
                DISPLAY "  information and resubmit."
            END-IF.
-           
+
            DISPLAY " ".
-       
+
+           PERFORM WRITE-RESULT-REPORT.
+
+      * ================================================================
+      * SECTION: SET-TIMESTAMP
+      * Purpose: Build WS-TIMESTAMP from the current date/time in the
+      *          same DB2-style layout (YYYY-MM-DD-HH.MM.SS.NNNNNN) that
+      *          VALIDATE.cbl's incoming TIMESTAMP field uses
+      * ================================================================
+       SET-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           STRING WS-CDT-YYYY "-" WS-CDT-MM "-" WS-CDT-DD "-"
+                   WS-CDT-HH "." WS-CDT-MIN "." WS-CDT-SS ".000000"
+               DELIMITED BY SIZE INTO WS-TIMESTAMP.
+
+      * ================================================================
+      * SECTION: WRITE-RESULT-REPORT
+      * Purpose: Persist this run's detail/status/error messages to
+      *          RESULT-OUTPUT-FILE, timestamped, so a rejected
+      *          application can still be retrieved after the terminal
+      *          session that produced it is long gone
+      * ================================================================
+       WRITE-RESULT-REPORT.
+           PERFORM SET-TIMESTAMP.
+           MOVE SPACES TO RESULT-OUTPUT-RECORD.
+           MOVE WS-TIMESTAMP TO ROUT-TIMESTAMP.
+           MOVE WS-VALIDATION-STATUS TO ROUT-STATUS.
+           MOVE WS-DETAIL-MESSAGE(1:100) TO ROUT-DETAIL.
+           MOVE SPACES TO ROUT-AGE-ERROR.
+           MOVE SPACES TO ROUT-INCOME-ERROR.
+           IF WS-AGE-VALID = 'N'
+               MOVE WS-AGE-ERROR TO ROUT-AGE-ERROR
+           END-IF.
+           IF WS-INCOME-VALID = 'N'
+               MOVE WS-INCOME-ERROR TO ROUT-INCOME-ERROR
+           END-IF.
+
+      *    Indexed-free sequential file - append if it already exists,
+      *    otherwise this is the first run and OUTPUT creates it.
+           OPEN EXTEND RESULT-OUTPUT-FILE.
+           IF WS-RPT-FILE-STATUS = '35'
+               OPEN OUTPUT RESULT-OUTPUT-FILE
+           END-IF.
+           WRITE RESULT-OUTPUT-RECORD.
+           CLOSE RESULT-OUTPUT-FILE.
+
       * ================================================================
       * SECTION: PROGRAM-TERMINATION
       * Purpose: Display closing messages and exit program
       * ================================================================
        PROGRAM-TERMINATION.
-           DISPLAY "====================================================".
+           DISPLAY "==================================================".
            DISPLAY "Program execution completed successfully".
            DISPLAY "Thank you for using Banking Validator".
-           DISPLAY "====================================================".
+           DISPLAY "==================================================".
